@@ -0,0 +1,614 @@
+      ******************************************************************
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Daily intake of the OilsFile delivery ticket file.
+      *          Reads each ticket and moves it to working storage for
+      *          processing.
+      * Tectonics: cobc -x
+      * Modification History:
+      *   2026-08-09 RN  Filled in the OilsFile read loop that this
+      *                  program was scaffolded for - open the file,
+      *                  move each record to working storage, loop to
+      *                  end of file.
+      *   2026-08-09 RN  Added CustomerMasterFile lookup and the
+      *                  ValidateAccount paragraph so a ticket with an
+      *                  account number that isn't on the master gets
+      *                  flagged instead of posted.
+      *   2026-08-09 RN  Added ExceptionReportFile and RejectFile so a
+      *                  failed ticket is reported with a reason code
+      *                  instead of just dropped.
+      *   2026-08-09 RN  Added checkpoint/restart support - a
+      *                  checkpoint record goes out every N tickets and
+      *                  a restart run skips back up to where the last
+      *                  good checkpoint left off.
+      *   2026-08-09 RN  Added the daily RateTableFile lookup and the
+      *                  extended-amount calculation, and posting of
+      *                  priced tickets to PostedFile/MonthlyPostedFile.
+      *   2026-08-09 RN  Added AuditFile - a before/after image of every
+      *                  posted ticket, tagged with the run date and an
+      *                  audit sequence number.
+      *   2026-08-09 RN  MonthlyPostedFile and AuditFile now only reset
+      *                  on the first run of the month (per the new
+      *                  ParameterMonthStartFlag) instead of every
+      *                  night, so the month-end GL extract and the
+      *                  audit trail actually span the whole month.  A
+      *                  restart run now reads the last checkpoint
+      *                  back in so TicketsPostedCount and
+      *                  TicketsRejectedCount reflect the whole day,
+      *                  not just the tickets processed after the
+      *                  restart point.  OilsWorkRecord is now COPYed
+      *                  from OilsTicket.cpy with REPLACING instead of
+      *                  hand-retyped, so a field added there shows up
+      *                  here too.
+      *   2026-08-09 RN  RejectFile is no longer truncated on a fresh
+      *                  run - it is opened for update every night so
+      *                  a reject from days ago is still there for
+      *                  OilsCorrection to find.  A restart now also
+      *                  carries AuditSeqCounter forward off the
+      *                  checkpoint instead of restarting it at zero.
+      *                  Rate table load now warns instead of silently
+      *                  truncating past 200 entries, and the
+      *                  exception listing heading now carries the run
+      *                  date.
+      *   2026-08-09 RN  A restart now resumes from CheckpointFile's
+      *                  own CheckpointLastTicket instead of trusting
+      *                  the parameter card's separately-keyed restart
+      *                  ticket, warning if the two ever disagree.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilsIntake.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OilsFile ASSIGN TO "OILSFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CustomerMasterFile ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CustomerAccountNumber
+               FILE STATUS IS CustomerMasterStatus.
+
+           SELECT RejectFile ASSIGN TO "REJFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RejectedTicketNumber
+               FILE STATUS IS RejectFileStatus.
+
+           SELECT ExceptionReportFile ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RateTableFile ASSIGN TO "RATETBL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PostedFile ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MonthlyPostedFile ASSIGN TO "MPOSTFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AuditFile ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OilsFile.
+           COPY "OilsTicket.cpy".
+
+       FD  CustomerMasterFile.
+           COPY "CustomerMaster.cpy".
+
+       FD  RejectFile.
+           COPY "RejectRecord.cpy".
+
+       FD  ExceptionReportFile.
+       01  ExceptionPrintRecord        PIC X(132).
+
+       FD  ParameterFile.
+           COPY "RunParameters.cpy".
+
+       FD  CheckpointFile.
+           COPY "Checkpoint.cpy".
+
+       FD  RateTableFile.
+           COPY "RateTable.cpy".
+
+       FD  PostedFile.
+       01  PostedRecord                PIC X(80).
+
+       FD  MonthlyPostedFile.
+       01  MonthlyPostedRecord         PIC X(80).
+
+       FD  AuditFile.
+           COPY "AuditRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "PrintLines.cpy".
+           COPY "OilsTicket.cpy"
+               REPLACING ==OilsRecord==         BY ==OilsWorkRecord==
+                         ==OilsAccountNumber==  BY ==WorkAccountNumber==
+                         ==OilsTicketNumber==   BY ==WorkTicketNumber==
+                         ==OilsDeliveryDate==   BY ==WorkDeliveryDate==
+                         ==OilsRouteNumber==    BY ==WorkRouteNumber==
+                         ==OilsStopSequence==   BY ==WorkStopSequence==
+                         ==OilsTankNumber==     BY ==WorkTankNumber==
+                         ==OilsProductGrade==   BY ==WorkProductGrade==
+                         ==OilsGallons==        BY ==WorkGallons==
+                         ==OilsUnitPrice==      BY ==WorkUnitPrice==
+                         ==OilsExtendedAmount==
+                             BY ==WorkExtendedAmount==
+                         ==OilsGlAccount==      BY ==WorkGlAccount==.
+
+       01  ProgramSwitches.
+           05  OilsFileEofFlag         PIC X(01)  VALUE "N".
+               88  OilsFileAtEof           VALUE "Y".
+           05  AccountFoundFlag        PIC X(01)  VALUE "N".
+               88  AccountWasFound         VALUE "Y".
+           05  TicketValidFlag         PIC X(01)  VALUE "N".
+               88  TicketIsValid           VALUE "Y".
+           05  SkippingToRestartFlag   PIC X(01)  VALUE "N".
+               88  StillSkippingToRestart  VALUE "Y".
+           05  RateTableFileEofFlag    PIC X(01)  VALUE "N".
+               88  RateTableFileIsAtEnd    VALUE "Y".
+
+       01  FileStatusFields.
+           05  CustomerMasterStatus    PIC X(02)  VALUE "00".
+           05  RejectFileStatus        PIC X(02)  VALUE "00".
+
+       01  ReasonFields.
+           05  CurrentReasonCode       PIC X(04).
+           05  CurrentReasonText       PIC X(30).
+
+       01  ProgramCounters COMP.
+           05  TicketsReadCount        PIC 9(07)  VALUE ZERO.
+           05  TicketsPostedCount      PIC 9(07)  VALUE ZERO.
+           05  TicketsRejectedCount    PIC 9(07)  VALUE ZERO.
+           05  CheckpointTicketCount   PIC 9(05)  VALUE ZERO.
+           05  RateTableEntryCount     PIC 9(04)  VALUE ZERO.
+           05  RateTableSubscript      PIC 9(04)  VALUE ZERO.
+
+       01  RateTableArea.
+           05  RateTableEntry OCCURS 200 TIMES.
+               10  TableProductGrade   PIC X(04).
+               10  TableEffectiveDate  PIC 9(08).
+               10  TablePrice          PIC 9(03)V9(03).
+
+       01  PriceLookupFields.
+           05  RateTableEffectiveDateChosen PIC 9(08).
+
+       01  AuditImageFields.
+           05  TicketBeforeImage       PIC X(80).
+           05  TicketAfterImage        PIC X(80).
+
+       01  AuditCounters COMP.
+           05  AuditSeqCounter         PIC 9(07)  VALUE ZERO.
+
+       01  CheckpointFileEofFlag      PIC X(01)  VALUE "N".
+           88  CheckpointFileAtEof        VALUE "Y".
+
+       01  LastCheckpointFields.
+           05  LastCheckpointPostedCount   PIC 9(07)  VALUE ZERO.
+           05  LastCheckpointRejectedCount PIC 9(07)  VALUE ZERO.
+           05  LastCheckpointAuditSeq      PIC 9(07)  VALUE ZERO.
+           05  LastCheckpointTicket        PIC X(08)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Begin - mainline.  Opens OilsFile and reads it to end of file,
+      * moving each ticket into working storage as it comes in.
+      ******************************************************************
+       Begin.
+           PERFORM InitializeRun.
+           PERFORM ProcessOneTicket UNTIL OilsFileAtEof.
+           PERFORM TerminateRun.
+           STOP RUN.
+
+      ******************************************************************
+      * InitializeRun - open the file and prime the read loop with the
+      * first ticket.
+      ******************************************************************
+       InitializeRun.
+           OPEN INPUT OilsFile
+                      CustomerMasterFile
+                      ParameterFile
+                      RateTableFile
+           PERFORM LoadRunParameters
+           PERFORM LoadRateTable
+           PERFORM OpenRejectFile
+           IF ThisIsARestartRun
+               OPEN EXTEND ExceptionReportFile
+               PERFORM LoadLastCheckpoint
+               OPEN EXTEND CheckpointFile
+               OPEN EXTEND PostedFile
+               OPEN EXTEND MonthlyPostedFile
+               OPEN EXTEND AuditFile
+               PERFORM SkipToRestartPoint
+           ELSE
+               OPEN OUTPUT ExceptionReportFile
+               PERFORM WriteExceptionHeading
+               OPEN OUTPUT CheckpointFile
+               OPEN OUTPUT PostedFile
+               IF ThisIsFirstDayOfMonth
+                   OPEN OUTPUT MonthlyPostedFile
+                   OPEN OUTPUT AuditFile
+               ELSE
+                   OPEN EXTEND MonthlyPostedFile
+                   OPEN EXTEND AuditFile
+               END-IF
+           END-IF
+           PERFORM ReadNextTicket.
+
+      ******************************************************************
+      * OpenRejectFile - unlike PostedFile/CheckpointFile/
+      * ExceptionReportFile, RejectFile is not a same-day working file:
+      * OilsCorrection has to be able to find and fix a reject from
+      * days ago, so a fresh run must not truncate it.  Open it for
+      * random update every night, restart or not, and only fall back
+      * to creating an empty one the very first time the job ever runs
+      * and there is no RejectFile on disk yet.
+      ******************************************************************
+       OpenRejectFile.
+           OPEN I-O RejectFile
+           IF RejectFileStatus NOT = "00"
+               OPEN OUTPUT RejectFile
+               CLOSE       RejectFile
+               OPEN I-O    RejectFile
+           END-IF.
+
+      ******************************************************************
+      * LoadLastCheckpoint - on a restart, read CheckpointFile (a
+      * sequential log, one record per checkpoint written during the
+      * prior attempt) all the way through to pick up the last one
+      * written, and seed TicketsPostedCount/TicketsRejectedCount/
+      * AuditSeqCounter from it.  SkipToRestartPoint re-reads OilsFile
+      * from the top and recounts TicketsReadCount on its own, but the
+      * posted/rejected counts and the audit sequence number for
+      * tickets skipped over can only come from the checkpoint - they
+      * were never re-validated on this run, and restarting
+      * AuditSeqCounter back at zero would duplicate sequence numbers
+      * already written to AuditFile under the same AuditRunDate.
+      * CheckpointLastTicket is the actual place the last good run
+      * left off, so it overrides ParameterRestartTicket (a separate,
+      * manually-keyed parameter-card field) as the point
+      * SkipToRestartPoint resumes from - a stale or mistyped card
+      * would otherwise reprocess already-posted tickets or skip past
+      * unprocessed ones with no warning.
+      ******************************************************************
+       LoadLastCheckpoint.
+           OPEN INPUT CheckpointFile
+           PERFORM ReadOneCheckpointRecord UNTIL CheckpointFileAtEof
+           CLOSE CheckpointFile
+           MOVE LastCheckpointPostedCount   TO TicketsPostedCount
+           MOVE LastCheckpointRejectedCount TO TicketsRejectedCount
+           MOVE LastCheckpointAuditSeq      TO AuditSeqCounter
+           IF LastCheckpointTicket NOT = SPACE
+               IF LastCheckpointTicket NOT = ParameterRestartTicket
+                   DISPLAY "OILSINTAKE - PARAMETER CARD RESTART "
+                       "TICKET DOES NOT MATCH LAST CHECKPOINT - "
+                       "RESTARTING FROM CHECKPOINT: "
+                       LastCheckpointTicket
+               END-IF
+               MOVE LastCheckpointTicket TO ParameterRestartTicket
+           END-IF.
+
+       ReadOneCheckpointRecord.
+           READ CheckpointFile
+               AT END
+                   MOVE "Y" TO CheckpointFileEofFlag
+               NOT AT END
+                   MOVE CheckpointPostedCount   TO
+                       LastCheckpointPostedCount
+                   MOVE CheckpointRejectedCount TO
+                       LastCheckpointRejectedCount
+                   MOVE CheckpointLastAuditSeq  TO
+                       LastCheckpointAuditSeq
+                   MOVE CheckpointLastTicket    TO
+                       LastCheckpointTicket
+           END-READ.
+
+      ******************************************************************
+      * LoadRateTable - read RateTableFile sequentially into the
+      * in-memory RateTableArea.  Priced once at start-up so every
+      * ticket is looked up against the same day's prices.
+      ******************************************************************
+       LoadRateTable.
+           PERFORM LoadOneRateEntry
+               UNTIL RateTableFileIsAtEnd OR RateTableEntryCount = 200
+           IF NOT RateTableFileIsAtEnd
+               DISPLAY "OILSINTAKE - RATE TABLE FULL AT 200 ENTRIES - "
+                   "SOME RATES NOT LOADED"
+           END-IF.
+
+       LoadOneRateEntry.
+           READ RateTableFile
+               AT END
+                   MOVE "Y" TO RateTableFileEofFlag
+               NOT AT END
+                   ADD 1 TO RateTableEntryCount
+                   MOVE RateProductGrade  TO
+                       TableProductGrade(RateTableEntryCount)
+                   MOVE RateEffectiveDate TO
+                       TableEffectiveDate(RateTableEntryCount)
+                   MOVE RatePrice         TO
+                       TablePrice(RateTableEntryCount)
+           END-READ.
+
+      ******************************************************************
+      * LoadRunParameters - read the one-record control card.  A
+      * missing or empty PARMFILE just runs as a fresh, non-restart
+      * run against today's date.
+      ******************************************************************
+       LoadRunParameters.
+           READ ParameterFile
+               AT END
+                   MOVE ZERO  TO ParameterRunDate
+                   MOVE "N"   TO ParameterRestartFlag
+                   MOVE SPACE TO ParameterRestartTicket
+                   MOVE ZERO  TO ParameterCheckpointInterval
+                   MOVE ZERO  TO ParameterVariancePercent
+                   MOVE "N"   TO ParameterMonthStartFlag
+           END-READ
+           IF ParameterCheckpointInterval = ZERO
+               MOVE 500 TO ParameterCheckpointInterval
+           END-IF.
+
+      ******************************************************************
+      * SkipToRestartPoint - on a restart, read and discard OilsFile
+      * records that already posted on the prior run, stopping right
+      * after the ticket recorded on the parameter card.  Anything from
+      * that point on is processed normally.
+      ******************************************************************
+       SkipToRestartPoint.
+           MOVE "Y" TO SkippingToRestartFlag
+           PERFORM SkipOneRestartTicket
+               UNTIL NOT StillSkippingToRestart
+                  OR OilsFileAtEof.
+
+       SkipOneRestartTicket.
+           READ OilsFile INTO OilsWorkRecord
+               AT END
+                   MOVE "Y" TO OilsFileEofFlag
+                   MOVE "N" TO SkippingToRestartFlag
+               NOT AT END
+                   ADD 1 TO TicketsReadCount
+                   IF WorkTicketNumber = ParameterRestartTicket
+                       MOVE "N" TO SkippingToRestartFlag
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * WriteExceptionHeading - report header, printed once at the
+      * start of a fresh (non-restart) run.
+      ******************************************************************
+       WriteExceptionHeading.
+           MOVE "OILS FILE EXCEPTION LISTING" TO HeadingTitle
+           MOVE ParameterRunDate TO HeadingRunDate
+           MOVE HeadingLine1 TO ExceptionPrintRecord
+           WRITE ExceptionPrintRecord
+           MOVE HeadingLine2 TO ExceptionPrintRecord
+           WRITE ExceptionPrintRecord.
+
+      ******************************************************************
+      * ReadNextTicket - read one OilsFile record into working storage.
+      * This is the read that the rest of the program's processing
+      * loop is built around.
+      ******************************************************************
+       ReadNextTicket.
+           READ OilsFile INTO OilsWorkRecord
+               AT END
+                   MOVE "Y" TO OilsFileEofFlag
+               NOT AT END
+                   ADD 1 TO TicketsReadCount
+                   MOVE OilsWorkRecord TO TicketBeforeImage
+           END-READ.
+
+      ******************************************************************
+      * ProcessOneTicket - validate the ticket, reject it with a
+      * reason code if it fails, otherwise price it and post it, write
+      * a checkpoint every ParameterCheckpointInterval tickets, then
+      * read the next one.
+      ******************************************************************
+       ProcessOneTicket.
+           PERFORM ValidateAccount
+           IF AccountWasFound
+               PERFORM ValidateTicket
+           ELSE
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R001" TO CurrentReasonCode
+               MOVE "Account not on customer master" TO
+                   CurrentReasonText
+           END-IF
+           IF TicketIsValid
+               PERFORM LookUpPrice
+           END-IF
+           IF TicketIsValid
+               PERFORM PostTicket
+           ELSE
+               PERFORM RejectTicket
+           END-IF
+           ADD 1 TO CheckpointTicketCount
+           IF CheckpointTicketCount >= ParameterCheckpointInterval
+               PERFORM WriteCheckpoint
+           END-IF
+           PERFORM ReadNextTicket.
+
+      ******************************************************************
+      * ValidateTicket - edit the fields a bad ticket is usually wrong
+      * on: non-positive gallons and a missing product grade.
+      ******************************************************************
+       ValidateTicket.
+           MOVE "Y" TO TicketValidFlag
+           IF WorkGallons NOT GREATER THAN ZERO
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R002" TO CurrentReasonCode
+               MOVE "Gallons zero or negative" TO CurrentReasonText
+           ELSE
+               IF WorkProductGrade = SPACE
+                   MOVE "N"    TO TicketValidFlag
+                   MOVE "R003" TO CurrentReasonCode
+                   MOVE "Product grade missing" TO CurrentReasonText
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LookUpPrice - find the rate table entry for this ticket's
+      * product grade with the latest effective date not later than
+      * the delivery date, and extend the ticket's gallons by it.  A
+      * grade with no rate on file at all fails the ticket instead of
+      * posting it at a price of zero.
+      ******************************************************************
+       LookUpPrice.
+           MOVE ZERO TO WorkUnitPrice
+           MOVE ZERO TO RateTableEffectiveDateChosen
+           PERFORM SearchOneRateEntry
+               VARYING RateTableSubscript FROM 1 BY 1
+               UNTIL RateTableSubscript > RateTableEntryCount
+           IF WorkUnitPrice = ZERO
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R004" TO CurrentReasonCode
+               MOVE "No rate on file for product grade" TO
+                   CurrentReasonText
+           ELSE
+               COMPUTE WorkExtendedAmount ROUNDED =
+                   WorkGallons * WorkUnitPrice
+           END-IF.
+
+       SearchOneRateEntry.
+           IF TableProductGrade(RateTableSubscript) = WorkProductGrade
+               AND TableEffectiveDate(RateTableSubscript)
+                   NOT GREATER THAN WorkDeliveryDate
+               AND TableEffectiveDate(RateTableSubscript)
+                   NOT LESS THAN RateTableEffectiveDateChosen
+               MOVE TableEffectiveDate(RateTableSubscript) TO
+                   RateTableEffectiveDateChosen
+               MOVE TablePrice(RateTableSubscript) TO WorkUnitPrice
+           END-IF.
+
+      ******************************************************************
+      * PostTicket - write the priced ticket to PostedFile and the
+      * month-to-date MonthlyPostedFile, then log the before/after
+      * image of the posting to AuditFile.
+      ******************************************************************
+       PostTicket.
+           MOVE CustomerGlAccount TO WorkGlAccount
+           MOVE OilsWorkRecord    TO PostedRecord
+           WRITE PostedRecord
+           MOVE OilsWorkRecord    TO MonthlyPostedRecord
+           WRITE MonthlyPostedRecord
+           ADD 1 TO TicketsPostedCount
+           MOVE OilsWorkRecord    TO TicketAfterImage
+           PERFORM WriteAuditRecord.
+
+      ******************************************************************
+      * WriteAuditRecord - one before/after image per posted ticket,
+      * tagged with the run date and a sequence number unique within
+      * the run.
+      ******************************************************************
+       WriteAuditRecord.
+           ADD 1 TO AuditSeqCounter
+           MOVE ParameterRunDate   TO AuditRunDate
+           MOVE AuditSeqCounter    TO AuditSequenceNumber
+           MOVE "OILSINTAKE"       TO AuditSourceProgram
+           MOVE TicketBeforeImage  TO AuditBeforeImage
+           MOVE TicketAfterImage   TO AuditAfterImage
+           WRITE AuditRecord.
+
+      ******************************************************************
+      * RejectTicket - write the bad ticket to RejectFile, keyed by
+      * ticket number so OilsCorrection can find it again, and print
+      * it on the exception listing with its reason code.
+      ******************************************************************
+       RejectTicket.
+           MOVE WorkTicketNumber   TO RejectedTicketNumber
+           MOVE WorkAccountNumber  TO RejectedAccountNumber
+           MOVE WorkDeliveryDate   TO RejectedDeliveryDate
+           MOVE WorkRouteNumber    TO RejectedRouteNumber
+           MOVE WorkStopSequence   TO RejectedStopSequence
+           MOVE WorkTankNumber     TO RejectedTankNumber
+           MOVE WorkProductGrade   TO RejectedProductGrade
+           MOVE WorkGallons        TO RejectedGallons
+           MOVE CurrentReasonCode  TO RejectedReasonCode
+           MOVE CurrentReasonText  TO RejectedReasonText
+           WRITE RejectedTicket
+               INVALID KEY
+                   REWRITE RejectedTicket
+           END-WRITE
+           ADD 1 TO TicketsRejectedCount
+           PERFORM WriteExceptionLine.
+
+      ******************************************************************
+      * WriteExceptionLine - one detail line per rejected ticket on
+      * the printed exception report.
+      ******************************************************************
+       WriteExceptionLine.
+           MOVE WorkTicketNumber  TO ExceptionTicketNumber
+           MOVE WorkAccountNumber TO ExceptionAccountNumber
+           MOVE WorkTankNumber    TO ExceptionTankNumber
+           MOVE WorkProductGrade  TO ExceptionProductGrade
+           MOVE WorkGallons       TO ExceptionGallons
+           MOVE CurrentReasonCode TO ExceptionReasonCode
+           MOVE CurrentReasonText TO ExceptionReasonText
+           MOVE ExceptionLine     TO ExceptionPrintRecord
+           WRITE ExceptionPrintRecord.
+
+      ******************************************************************
+      * WriteCheckpoint - drop a checkpoint record every N tickets so
+      * a restart run knows how far the last good run actually got.
+      ******************************************************************
+       WriteCheckpoint.
+           MOVE ParameterRunDate      TO CheckpointRunDate
+           MOVE WorkTicketNumber      TO CheckpointLastTicket
+           MOVE TicketsReadCount      TO CheckpointReadCount
+           MOVE TicketsPostedCount    TO CheckpointPostedCount
+           MOVE TicketsRejectedCount  TO CheckpointRejectedCount
+           MOVE AuditSeqCounter       TO CheckpointLastAuditSeq
+           WRITE CheckpointRecord
+           MOVE ZERO TO CheckpointTicketCount.
+
+      ******************************************************************
+      * ValidateAccount - look the ticket's account number up on the
+      * customer master.  Called right after the ticket is read, ahead
+      * of any of the other edits, so an orphan ticket is caught before
+      * anything else is done with it.
+      ******************************************************************
+       ValidateAccount.
+           MOVE "N" TO AccountFoundFlag
+           MOVE WorkAccountNumber TO CustomerAccountNumber
+           READ CustomerMasterFile
+               INVALID KEY
+                   MOVE "N" TO AccountFoundFlag
+               NOT INVALID KEY
+                   IF CustomerIsActive
+                       MOVE "Y" TO AccountFoundFlag
+                   ELSE
+                       MOVE "N" TO AccountFoundFlag
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * TerminateRun - close down and report how many tickets came
+      * through the file.
+      ******************************************************************
+       TerminateRun.
+           DISPLAY "OILSINTAKE - TICKETS READ:     " TicketsReadCount
+           DISPLAY "OILSINTAKE - TICKETS POSTED:   " TicketsPostedCount
+           DISPLAY "OILSINTAKE - TICKETS REJECTED: "
+               TicketsRejectedCount
+           CLOSE OilsFile
+                 CustomerMasterFile
+                 ParameterFile
+                 RateTableFile
+                 RejectFile
+                 ExceptionReportFile
+                 CheckpointFile
+                 PostedFile
+                 MonthlyPostedFile
+                 AuditFile.
+
+       END PROGRAM OilsIntake.
