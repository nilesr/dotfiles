@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Member:  RejectRecord
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for RejectFile, an indexed file of
+      *          OilsFile tickets that failed validation.  Holds the
+      *          original ticket image plus the reason it was rejected
+      *          so OilsCorrection can reapply a correction transaction
+      *          against it later without anyone re-keying the ticket
+      *          from the paper copy.
+      ******************************************************************
+       01  RejectedTicket.
+           05  RejectedTicketNumber    PIC X(08).
+           05  RejectedAccountNumber   PIC X(06).
+           05  RejectedDeliveryDate    PIC 9(08).
+           05  RejectedRouteNumber     PIC X(04).
+           05  RejectedStopSequence    PIC 9(03).
+           05  RejectedTankNumber      PIC X(06).
+           05  RejectedProductGrade    PIC X(04).
+           05  RejectedGallons         PIC S9(05)V9(02).
+           05  RejectedReasonCode      PIC X(04).
+               88  RejectedBadAccount      VALUE "R001".
+               88  RejectedBadGallons      VALUE "R002".
+               88  RejectedMissingGrade    VALUE "R003".
+               88  RejectedNoRateFound     VALUE "R004".
+           05  RejectedReasonText      PIC X(30).
+           05  Filler                  PIC X(11).
