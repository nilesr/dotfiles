@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Member:  OilsTicket
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for a daily OilsFile delivery ticket.
+      *          Shared by every step that reads or writes a ticket
+      *          image: OilsIntake (the daily run), OilsManifest (the
+      *          route report), OilsReconcile (tank variance) and
+      *          OilsGlExtract (month-end roll-up), so all four agree
+      *          on what a ticket looks like.
+      ******************************************************************
+       01  OilsRecord.
+           05  OilsAccountNumber       PIC X(06).
+           05  OilsTicketNumber        PIC X(08).
+           05  OilsDeliveryDate        PIC 9(08).
+           05  OilsRouteNumber         PIC X(04).
+           05  OilsStopSequence        PIC 9(03).
+           05  OilsTankNumber          PIC X(06).
+           05  OilsProductGrade        PIC X(04).
+           05  OilsGallons             PIC S9(05)V9(02).
+           05  OilsUnitPrice           PIC 9(03)V9(03).
+           05  OilsExtendedAmount      PIC S9(07)V9(02).
+           05  OilsGlAccount           PIC X(08).
+           05  Filler                  PIC X(11).
