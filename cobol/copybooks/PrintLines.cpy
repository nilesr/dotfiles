@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Member:  PrintLines
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Print line layouts shared by the exception listing
+      *          (OilsIntake), the route manifest (OilsManifest) and
+      *          the tank variance report (OilsReconcile).  Each
+      *          program COPYs this member and uses the group or
+      *          groups it needs.
+      ******************************************************************
+       01  HeadingLine1.
+           05  Filler                  PIC X(10)  VALUE SPACE.
+           05  HeadingTitle            PIC X(40)  VALUE SPACE.
+           05  Filler                  PIC X(20)  VALUE SPACE.
+           05  Filler                  PIC X(05)  VALUE "Date:".
+           05  HeadingRunDate          PIC X(10)  VALUE SPACE.
+
+       01  HeadingLine2.
+           05  Filler                  PIC X(132) VALUE ALL "-".
+
+       01  ExceptionLine.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionTicketNumber   PIC X(08).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionAccountNumber  PIC X(06).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionTankNumber     PIC X(06).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionProductGrade   PIC X(04).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionGallons        PIC ZZZZ9.99.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionReasonCode     PIC X(04).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ExceptionReasonText     PIC X(30).
+
+       01  ManifestLine.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestStopSequence    PIC ZZ9.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestAccountNumber   PIC X(06).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestTicketNumber    PIC X(08).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestTankNumber      PIC X(06).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestGallons         PIC ZZZZ9.99.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  ManifestRunningTotal    PIC ZZZZZZ9.99.
+
+       01  VarianceLine.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  VarianceTankNumber      PIC X(06).
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  VarianceDeliveredGals   PIC ZZZZZZ9.99.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  VarianceDippedGals      PIC ZZZZZZ9.99.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  VarianceAmountGals      PIC -ZZZZZZ9.99.
+           05  Filler                  PIC X(02)  VALUE SPACE.
+           05  VariancePercentOfDip    PIC -ZZ9.99.
