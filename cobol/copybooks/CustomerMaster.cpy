@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Member:  CustomerMaster
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for the CustomerMasterFile, an indexed
+      *          file keyed on account number.  OilsIntake reads this
+      *          at random, one ticket at a time, to make sure the
+      *          account number on the ticket really belongs to a
+      *          customer before the ticket is posted.
+      ******************************************************************
+       01  CustomerRecord.
+           05  CustomerAccountNumber   PIC X(06).
+           05  CustomerName            PIC X(30).
+           05  CustomerAddress         PIC X(30).
+           05  CustomerGlAccount       PIC X(08).
+           05  CustomerStatus          PIC X(01).
+               88  CustomerIsActive        VALUE "A".
+               88  CustomerIsInactive      VALUE "I".
+           05  Filler                  PIC X(05).
