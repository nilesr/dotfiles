@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Member:  CorrectionTransaction
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for CorrectionFile, the small add/
+      *          change/delete transaction file OilsCorrection reads
+      *          to reapply corrections against yesterday's RejectFile
+      *          without a full OilsFile rerun.
+      ******************************************************************
+       01  CorrectionRecord.
+           05  CorrectionActionCode    PIC X(01).
+               88  CorrectionIsAdd         VALUE "A".
+               88  CorrectionIsChange      VALUE "C".
+               88  CorrectionIsDelete      VALUE "D".
+           05  CorrectionTicketNumber  PIC X(08).
+           05  CorrectionAccountNumber PIC X(06).
+           05  CorrectionDeliveryDate  PIC 9(08).
+           05  CorrectionRouteNumber   PIC X(04).
+           05  CorrectionStopSequence  PIC 9(03).
+           05  CorrectionTankNumber    PIC X(06).
+           05  CorrectionProductGrade  PIC X(04).
+           05  CorrectionGallons       PIC S9(05)V9(02).
+           05  Filler                  PIC X(41).
