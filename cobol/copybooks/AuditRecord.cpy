@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Member:  AuditRecord
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Before/after image of every OilsFile ticket posted by
+      *          OilsIntake or reposted by OilsCorrection, written to
+      *          AuditFile so the day's postings can be reconstructed
+      *          for an insurance or tax audit after the fact.
+      ******************************************************************
+       01  AuditRecord.
+           05  AuditRunDate            PIC 9(08).
+           05  AuditSequenceNumber     PIC 9(07).
+           05  AuditSourceProgram      PIC X(12).
+           05  AuditBeforeImage        PIC X(80).
+           05  AuditAfterImage         PIC X(80).
