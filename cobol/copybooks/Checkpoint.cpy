@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Member:  Checkpoint
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Checkpoint record written by OilsIntake every
+      *          ParameterCheckpointInterval tickets, so an abended run
+      *          can be restarted from the last good point instead of
+      *          reprocessing the whole OilsFile from the top.
+      ******************************************************************
+       01  CheckpointRecord.
+           05  CheckpointRunDate       PIC 9(08).
+           05  CheckpointLastTicket    PIC X(08).
+           05  CheckpointReadCount     PIC 9(07).
+           05  CheckpointPostedCount   PIC 9(07).
+           05  CheckpointRejectedCount PIC 9(07).
+           05  CheckpointLastAuditSeq  PIC 9(07).
+           05  Filler                  PIC X(36).
