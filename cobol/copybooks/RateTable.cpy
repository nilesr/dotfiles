@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Member:  RateTable
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for the RateTableFile, keyed by product
+      *          grade and effective date.  OilsIntake reads this file
+      *          sequentially at start-up and loads it into the
+      *          RateTableArray in working storage so each ticket's
+      *          gallons can be priced without hitting the file again.
+      ******************************************************************
+       01  RateRecord.
+           05  RateProductGrade        PIC X(04).
+           05  RateEffectiveDate       PIC 9(08).
+           05  RatePrice               PIC 9(03)V9(03).
+           05  Filler                  PIC X(62).
