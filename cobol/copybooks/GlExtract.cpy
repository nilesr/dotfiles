@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Member:  GlExtract
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for GlExtractFile, the month-end
+      *          journal-entry extract handed to the general ledger
+      *          system.  One record per GL account/product grade
+      *          combination posted during the month.
+      ******************************************************************
+       01  GlExtractRecord.
+           05  GlExtractRunDate        PIC 9(08).
+           05  GlExtractGlAccount      PIC X(08).
+           05  GlExtractProductGrade   PIC X(04).
+           05  GlExtractDebitCreditFlag PIC X(01).
+               88  GlExtractIsDebit        VALUE "D".
+               88  GlExtractIsCredit       VALUE "C".
+           05  GlExtractTotalGallons   PIC 9(07)V9(02).
+           05  GlExtractTotalAmount    PIC S9(09)V9(02).
+           05  Filler                  PIC X(40).
