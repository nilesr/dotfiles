@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Member:  RunParameters
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: One-record run-control card, read from ParameterFile.
+      *          Not every field is used by every program; each
+      *          program's own comments say which ones it honors.
+      ******************************************************************
+       01  ParameterRecord.
+           05  ParameterRunDate            PIC 9(08).
+           05  ParameterRestartFlag        PIC X(01).
+               88  ThisIsARestartRun           VALUE "Y".
+           05  ParameterRestartTicket      PIC X(08).
+           05  ParameterCheckpointInterval PIC 9(05).
+           05  ParameterVariancePercent    PIC 9(03)V9(02).
+           05  ParameterMonthStartFlag     PIC X(01).
+               88  ThisIsFirstDayOfMonth       VALUE "Y".
+           05  ParameterGlOffsetAccount    PIC X(08).
+           05  Filler                      PIC X(44).
