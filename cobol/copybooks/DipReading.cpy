@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Member:  DipReading
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Record layout for DipReadingFile, the tank dip-
+      *          reading input used by OilsReconcile to check delivered
+      *          gallons against what the stick reading says is
+      *          actually in the tank.
+      ******************************************************************
+       01  DipRecord.
+           05  DipTankNumber           PIC X(06).
+           05  DipReadingDate          PIC 9(08).
+           05  DipGallons              PIC 9(07)V9(02).
+           05  Filler                  PIC X(57).
