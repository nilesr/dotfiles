@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Builds the morning route manifest for dispatch.  Sorts
+      *          the day's posted OilsFile tickets (PostedFile, written
+      *          by OilsIntake) into route/stop order and prints one
+      *          manifest report per route with a running gallon total
+      *          down each stop.
+      * Tectonics: cobc -x
+      * Modification History:
+      *   2026-08-09 RN  Initial version.
+      *   2026-08-09 RN  Manifest heading now carries the run date off
+      *                  the parameter card instead of a blank date
+      *                  field.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilsManifest.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PostedFile ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SortWorkFile ASSIGN TO "SRTWORK".
+
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ManifestReportFile ASSIGN TO "MANFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PostedFile.
+       01  PostedRecord                PIC X(80).
+
+       SD  SortWorkFile.
+           COPY "OilsTicket.cpy".
+
+       FD  ParameterFile.
+           COPY "RunParameters.cpy".
+
+       FD  ManifestReportFile.
+       01  ManifestPrintRecord         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "PrintLines.cpy".
+
+       01  ProgramSwitches.
+           05  SortFileEofFlag         PIC X(01)  VALUE "N".
+               88  SortFileAtEof           VALUE "Y".
+
+       01  RouteBreakFields.
+           05  CurrentRouteNumber      PIC X(04)  VALUE SPACE.
+           05  RouteRunningTotal       PIC 9(07)V9(02) VALUE ZERO.
+           05  RouteHeadingLine        PIC X(132) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Begin - mainline.  Sorts PostedFile into route/stop order and
+      * drives the manifest print from the sorted output.
+      ******************************************************************
+       Begin.
+           PERFORM InitializeRun.
+           SORT SortWorkFile
+               ON ASCENDING KEY OilsRouteNumber OilsStopSequence
+               USING PostedFile
+               OUTPUT PROCEDURE PrintManifest.
+           PERFORM TerminateRun.
+           STOP RUN.
+
+      ******************************************************************
+      * InitializeRun - open the manifest report, pick up the run date
+      * off the parameter card and print the report's page heading.
+      ******************************************************************
+       InitializeRun.
+           OPEN INPUT  ParameterFile
+           OPEN OUTPUT ManifestReportFile
+           PERFORM LoadRunParameters
+           PERFORM WriteManifestHeading.
+
+      ******************************************************************
+      * LoadRunParameters - read the one-record control card for the
+      * run date to stamp on the manifest heading.
+      ******************************************************************
+       LoadRunParameters.
+           READ ParameterFile
+               AT END
+                   MOVE ZERO TO ParameterRunDate
+           END-READ.
+
+      ******************************************************************
+      * WriteManifestHeading - page heading for the manifest report.
+      ******************************************************************
+       WriteManifestHeading.
+           MOVE "OILS DELIVERY MANIFEST BY ROUTE" TO HeadingTitle
+           MOVE ParameterRunDate TO HeadingRunDate
+           MOVE HeadingLine1 TO ManifestPrintRecord
+           WRITE ManifestPrintRecord
+           MOVE HeadingLine2 TO ManifestPrintRecord
+           WRITE ManifestPrintRecord.
+
+      ******************************************************************
+      * PrintManifest - SORT output procedure.  Returns the sorted
+      * tickets one at a time and prints a manifest line for each,
+      * breaking to a new route heading whenever the route changes.
+      ******************************************************************
+       PrintManifest.
+           PERFORM ReturnNextRecord.
+           PERFORM PrintOneManifestLine UNTIL SortFileAtEof.
+
+      ******************************************************************
+      * ReturnNextRecord - pull the next record off the sorted file.
+      ******************************************************************
+       ReturnNextRecord.
+           RETURN SortWorkFile
+               AT END
+                   MOVE "Y" TO SortFileEofFlag
+           END-RETURN.
+
+      ******************************************************************
+      * PrintOneManifestLine - one manifest detail line per stop, with
+      * a running gallon total for the route.
+      ******************************************************************
+       PrintOneManifestLine.
+           IF OilsRouteNumber NOT = CurrentRouteNumber
+               PERFORM StartNewRoute
+           END-IF
+           ADD OilsGallons TO RouteRunningTotal
+           MOVE OilsStopSequence  TO ManifestStopSequence
+           MOVE OilsAccountNumber TO ManifestAccountNumber
+           MOVE OilsTicketNumber  TO ManifestTicketNumber
+           MOVE OilsTankNumber    TO ManifestTankNumber
+           MOVE OilsGallons       TO ManifestGallons
+           MOVE RouteRunningTotal TO ManifestRunningTotal
+           MOVE ManifestLine      TO ManifestPrintRecord
+           WRITE ManifestPrintRecord
+           PERFORM ReturnNextRecord.
+
+      ******************************************************************
+      * StartNewRoute - control break on route number: print a route
+      * heading line and reset the running gallon total.
+      ******************************************************************
+       StartNewRoute.
+           MOVE OilsRouteNumber TO CurrentRouteNumber
+           MOVE ZERO            TO RouteRunningTotal
+           MOVE SPACE            TO ManifestPrintRecord
+           WRITE ManifestPrintRecord
+           MOVE SPACE            TO RouteHeadingLine
+           STRING "ROUTE: " DELIMITED BY SIZE
+                  OilsRouteNumber DELIMITED BY SIZE
+               INTO RouteHeadingLine
+           MOVE RouteHeadingLine TO ManifestPrintRecord
+           WRITE ManifestPrintRecord.
+
+      ******************************************************************
+      * TerminateRun - close the manifest report and the parameter
+      * card.  PostedFile and SortWorkFile are opened and closed by the
+      * SORT statement itself.
+      ******************************************************************
+       TerminateRun.
+           CLOSE ManifestReportFile
+                 ParameterFile.
+
+       END PROGRAM OilsManifest.
