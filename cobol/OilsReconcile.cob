@@ -0,0 +1,299 @@
+      ******************************************************************
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Tank dip vs. delivered-gallons variance reconciliation.
+      *          Sums the day's delivered gallons per tank off
+      *          PostedFile, compares each tank against its stick
+      *          reading on DipReadingFile, and prints a variance line
+      *          for any tank whose variance exceeds the configurable
+      *          threshold on the parameter card.
+      * Tectonics: cobc -x
+      * Modification History:
+      *   2026-08-09 RN  Initial version.
+      *   2026-08-09 RN  A tank with real deliveries but a zero or
+      *                  missing dip reading now always prints on the
+      *                  variance report instead of being scored as a
+      *                  perfect match.  Tank and GL totals tables now
+      *                  stop safely and warn if they ever fill.
+      *   2026-08-09 RN  A tank with deliveries and no dip reading
+      *                  record submitted at all (not just a zero one)
+      *                  now also prints, off a second pass over the
+      *                  tank totals table.  Variance percent now
+      *                  prints signed instead of dropping a negative
+      *                  variance's sign, and the report heading now
+      *                  carries the run date.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilsReconcile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PostedFile ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DipReadingFile ASSIGN TO "DIPFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VarianceReportFile ASSIGN TO "VARRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PostedFile.
+       01  PostedRecord                PIC X(80).
+
+       FD  DipReadingFile.
+           COPY "DipReading.cpy".
+
+       FD  ParameterFile.
+           COPY "RunParameters.cpy".
+
+       FD  VarianceReportFile.
+       01  VariancePrintRecord         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "PrintLines.cpy".
+           COPY "OilsTicket.cpy".
+
+       01  ProgramSwitches.
+           05  PostedFileEofFlag       PIC X(01)  VALUE "N".
+               88  PostedFileAtEof         VALUE "Y".
+           05  DipFileEofFlag          PIC X(01)  VALUE "N".
+               88  DipFileAtEof             VALUE "Y".
+
+       01  TankTotalsFields.
+           05  TankTotalsEntryCount    PIC 9(04)  VALUE ZERO.
+           05  TankTotalsSubscript     PIC 9(04)  VALUE ZERO.
+           05  TankMatchSubscript      PIC 9(04)  VALUE ZERO.
+           05  CompareTankNumber       PIC X(06)  VALUE SPACE.
+           05  TankTotalsEntry OCCURS 500 TIMES.
+               10  TankTotalsTankNumber PIC X(06).
+               10  TankTotalsGallons   PIC 9(07)V9(02).
+               10  TankTotalsMatchedFlag PIC X(01) VALUE "N".
+                   88  TankTotalsWasMatched VALUE "Y".
+
+       01  VarianceWorkFields.
+           05  DeliveredGallonsForTank PIC 9(07)V9(02).
+           05  VarianceAmount          PIC S9(07)V9(02).
+           05  VariancePercentSigned   PIC S9(03)V9(02).
+           05  VariancePercentAbs      PIC 9(03)V9(02).
+           05  VariancesPrintedCount   PIC 9(05)  VALUE ZERO.
+           05  ForcePrintFlag          PIC X(01)  VALUE "N".
+               88  MustPrintVariance       VALUE "Y".
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Begin - mainline.  Builds the delivered-gallons table off
+      * PostedFile, then walks DipReadingFile printing any tank whose
+      * variance is over threshold.
+      ******************************************************************
+       Begin.
+           PERFORM InitializeRun.
+           PERFORM ReadNextPostedRecord.
+           PERFORM AccumulateOnePostedRecord UNTIL PostedFileAtEof.
+           PERFORM ReadNextDipReading.
+           PERFORM ProcessOneDipReading UNTIL DipFileAtEof.
+           PERFORM ReportOneMissingDipReading
+               VARYING TankTotalsSubscript FROM 1 BY 1
+               UNTIL TankTotalsSubscript > TankTotalsEntryCount.
+           PERFORM TerminateRun.
+           STOP RUN.
+
+      ******************************************************************
+      * InitializeRun - open the files and pick up the run date and
+      * variance threshold off the parameter card.  A zero threshold
+      * on the card defaults to plus or minus five percent.
+      ******************************************************************
+       InitializeRun.
+           OPEN INPUT  PostedFile
+                       DipReadingFile
+                       ParameterFile
+           OPEN OUTPUT VarianceReportFile
+           PERFORM LoadRunParameters
+           PERFORM WriteVarianceHeading.
+
+       LoadRunParameters.
+           READ ParameterFile
+               AT END
+                   MOVE ZERO TO ParameterRunDate
+                   MOVE ZERO TO ParameterVariancePercent
+           END-READ
+           IF ParameterVariancePercent = ZERO
+               MOVE 5.00 TO ParameterVariancePercent
+           END-IF.
+
+      ******************************************************************
+      * WriteVarianceHeading - page heading for the variance report.
+      ******************************************************************
+       WriteVarianceHeading.
+           MOVE "TANK DIP VS DELIVERED VARIANCE REPORT" TO
+               HeadingTitle
+           MOVE ParameterRunDate TO HeadingRunDate
+           MOVE HeadingLine1 TO VariancePrintRecord
+           WRITE VariancePrintRecord
+           MOVE HeadingLine2 TO VariancePrintRecord
+           WRITE VariancePrintRecord.
+
+      ******************************************************************
+      * ReadNextPostedRecord - read one ticket off PostedFile and lay
+      * it back out into OilsRecord's named fields.
+      ******************************************************************
+       ReadNextPostedRecord.
+           READ PostedFile
+               AT END
+                   MOVE "Y" TO PostedFileEofFlag
+               NOT AT END
+                   MOVE PostedRecord TO OilsRecord
+           END-READ.
+
+      ******************************************************************
+      * AccumulateOnePostedRecord - roll this ticket's gallons into
+      * its tank's delivered-gallons total, then read the next one.
+      ******************************************************************
+       AccumulateOnePostedRecord.
+           PERFORM FindOrAddTankEntry
+           PERFORM ReadNextPostedRecord.
+
+      ******************************************************************
+      * FindOrAddTankEntry - locate the delivered-gallons entry for
+      * this ticket's tank, adding a new zero entry the first time the
+      * tank is seen.
+      ******************************************************************
+       FindOrAddTankEntry.
+           MOVE OilsTankNumber TO CompareTankNumber
+           PERFORM FindTankBySearch
+           IF TankMatchSubscript = ZERO
+               IF TankTotalsEntryCount < 500
+                   ADD 1 TO TankTotalsEntryCount
+                   MOVE TankTotalsEntryCount TO TankMatchSubscript
+                   MOVE OilsTankNumber TO
+                       TankTotalsTankNumber(TankMatchSubscript)
+                   MOVE ZERO TO TankTotalsGallons(TankMatchSubscript)
+               ELSE
+                   DISPLAY "OILSRECONCILE - TANK TOTALS TABLE FULL - "
+                       "TICKET NOT INCLUDED FOR TANK: " OilsTankNumber
+               END-IF
+           END-IF
+           IF TankMatchSubscript NOT = ZERO
+               ADD OilsGallons TO
+                   TankTotalsGallons(TankMatchSubscript)
+           END-IF.
+
+      ******************************************************************
+      * FindTankBySearch - linear search of the tank totals table for
+      * CompareTankNumber.  Leaves TankMatchSubscript zero if the tank
+      * was not found.
+      ******************************************************************
+       FindTankBySearch.
+           MOVE ZERO TO TankMatchSubscript
+           PERFORM SearchOneTankTotal
+               VARYING TankTotalsSubscript FROM 1 BY 1
+               UNTIL TankTotalsSubscript > TankTotalsEntryCount.
+
+       SearchOneTankTotal.
+           IF TankTotalsTankNumber(TankTotalsSubscript)
+               = CompareTankNumber
+               MOVE TankTotalsSubscript TO TankMatchSubscript
+           END-IF.
+
+      ******************************************************************
+      * ReadNextDipReading - read one tank dip reading.
+      ******************************************************************
+       ReadNextDipReading.
+           READ DipReadingFile
+               AT END
+                   MOVE "Y" TO DipFileEofFlag
+           END-READ.
+
+      ******************************************************************
+      * ProcessOneDipReading - compare this tank's dip reading against
+      * its delivered-gallons total and print it if the variance is
+      * over the threshold percent.
+      ******************************************************************
+       ProcessOneDipReading.
+           MOVE DipTankNumber TO CompareTankNumber
+           PERFORM FindTankBySearch
+           IF TankMatchSubscript = ZERO
+               MOVE ZERO TO DeliveredGallonsForTank
+           ELSE
+               MOVE TankTotalsGallons(TankMatchSubscript) TO
+                   DeliveredGallonsForTank
+               MOVE "Y" TO TankTotalsMatchedFlag(TankMatchSubscript)
+           END-IF
+           COMPUTE VarianceAmount =
+               DeliveredGallonsForTank - DipGallons
+           MOVE "N" TO ForcePrintFlag
+           IF DipGallons = ZERO
+               MOVE ZERO TO VariancePercentSigned
+               IF DeliveredGallonsForTank > ZERO
+                   MOVE "Y" TO ForcePrintFlag
+               END-IF
+           ELSE
+               COMPUTE VariancePercentSigned ROUNDED =
+                   VarianceAmount * 100 / DipGallons
+           END-IF
+           IF VariancePercentSigned < ZERO
+               COMPUTE VariancePercentAbs =
+                   ZERO - VariancePercentSigned
+           ELSE
+               MOVE VariancePercentSigned TO VariancePercentAbs
+           END-IF
+           IF MustPrintVariance
+               OR VariancePercentAbs > ParameterVariancePercent
+               PERFORM WriteVarianceLine
+           END-IF
+           PERFORM ReadNextDipReading.
+
+      ******************************************************************
+      * ReportOneMissingDipReading - the dip-reading walk above only
+      * catches tanks that at least got a dip record submitted (even a
+      * zero-gallon one).  A tank with real deliveries and no dip
+      * record submitted for it at all never shows up there, so this
+      * second pass over the delivered-gallons table catches anything
+      * still unmatched and forces it onto the report.
+      ******************************************************************
+       ReportOneMissingDipReading.
+           IF NOT TankTotalsWasMatched(TankTotalsSubscript)
+               AND TankTotalsGallons(TankTotalsSubscript) > ZERO
+               MOVE TankTotalsTankNumber(TankTotalsSubscript) TO
+                   VarianceTankNumber
+               MOVE TankTotalsGallons(TankTotalsSubscript) TO
+                   VarianceDeliveredGals
+               MOVE ZERO TO VarianceDippedGals
+               MOVE TankTotalsGallons(TankTotalsSubscript) TO
+                   VarianceAmountGals
+               MOVE ZERO TO VariancePercentOfDip
+               MOVE VarianceLine TO VariancePrintRecord
+               WRITE VariancePrintRecord
+               ADD 1 TO VariancesPrintedCount
+           END-IF.
+
+      ******************************************************************
+      * WriteVarianceLine - one detail line per tank over threshold.
+      ******************************************************************
+       WriteVarianceLine.
+           MOVE DipTankNumber           TO VarianceTankNumber
+           MOVE DeliveredGallonsForTank TO VarianceDeliveredGals
+           MOVE DipGallons              TO VarianceDippedGals
+           MOVE VarianceAmount          TO VarianceAmountGals
+           MOVE VariancePercentSigned   TO VariancePercentOfDip
+           MOVE VarianceLine            TO VariancePrintRecord
+           WRITE VariancePrintRecord
+           ADD 1 TO VariancesPrintedCount.
+
+      ******************************************************************
+      * TerminateRun - close down and report how many tanks came out
+      * over the variance threshold.
+      ******************************************************************
+       TerminateRun.
+           DISPLAY "OILSRECONCILE - TANKS OVER THRESHOLD: "
+               VariancesPrintedCount
+           CLOSE PostedFile
+                 DipReadingFile
+                 ParameterFile
+                 VarianceReportFile.
+
+       END PROGRAM OilsReconcile.
