@@ -0,0 +1,447 @@
+      ******************************************************************
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Batch-driven correction run.  Reads CorrectionFile, a
+      *          small add/change/delete transaction file keyed by
+      *          ticket number, and reapplies each transaction against
+      *          yesterday's RejectFile - fixed tickets are re-edited,
+      *          re-priced and posted just like a normal OilsFile
+      *          ticket; tickets that are still bad are rewritten to
+      *          RejectFile with an updated reason; deletes just clear
+      *          the reject entry off the file.
+      * Tectonics: cobc -x
+      * Modification History:
+      *   2026-08-09 RN  Initial version.
+      *   2026-08-09 RN  OilsWorkRecord is now COPYed from
+      *                  OilsTicket.cpy with REPLACING instead of
+      *                  hand-retyped, so a field added there shows up
+      *                  here too.
+      *   2026-08-09 RN  ReapplyCorrection now clears the priced
+      *                  fields (price, extended amount, GL account)
+      *                  before taking the before-image, instead of
+      *                  carrying them over stale from whatever ticket
+      *                  the last correction in the batch priced.  Rate
+      *                  table load now warns instead of silently
+      *                  truncating past 200 entries.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilsCorrection.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CorrectionFile ASSIGN TO "CORRFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CustomerMasterFile ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CustomerAccountNumber
+               FILE STATUS IS CustomerMasterStatus.
+
+           SELECT RejectFile ASSIGN TO "REJFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RejectedTicketNumber
+               FILE STATUS IS RejectFileStatus.
+
+           SELECT ExceptionReportFile ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RateTableFile ASSIGN TO "RATETBL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PostedFile ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MonthlyPostedFile ASSIGN TO "MPOSTFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AuditFile ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CorrectionFile.
+           COPY "CorrectionTransaction.cpy".
+
+       FD  CustomerMasterFile.
+           COPY "CustomerMaster.cpy".
+
+       FD  RejectFile.
+           COPY "RejectRecord.cpy".
+
+       FD  ExceptionReportFile.
+       01  ExceptionPrintRecord        PIC X(132).
+
+       FD  ParameterFile.
+           COPY "RunParameters.cpy".
+
+       FD  RateTableFile.
+           COPY "RateTable.cpy".
+
+       FD  PostedFile.
+       01  PostedRecord                PIC X(80).
+
+       FD  MonthlyPostedFile.
+       01  MonthlyPostedRecord         PIC X(80).
+
+       FD  AuditFile.
+           COPY "AuditRecord.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "PrintLines.cpy".
+           COPY "OilsTicket.cpy"
+               REPLACING ==OilsRecord==         BY ==OilsWorkRecord==
+                         ==OilsAccountNumber==  BY ==WorkAccountNumber==
+                         ==OilsTicketNumber==   BY ==WorkTicketNumber==
+                         ==OilsDeliveryDate==   BY ==WorkDeliveryDate==
+                         ==OilsRouteNumber==    BY ==WorkRouteNumber==
+                         ==OilsStopSequence==   BY ==WorkStopSequence==
+                         ==OilsTankNumber==     BY ==WorkTankNumber==
+                         ==OilsProductGrade==   BY ==WorkProductGrade==
+                         ==OilsGallons==        BY ==WorkGallons==
+                         ==OilsUnitPrice==      BY ==WorkUnitPrice==
+                         ==OilsExtendedAmount==
+                             BY ==WorkExtendedAmount==
+                         ==OilsGlAccount==      BY ==WorkGlAccount==.
+
+       01  ProgramSwitches.
+           05  CorrectionFileEofFlag   PIC X(01)  VALUE "N".
+               88  CorrectionFileAtEof     VALUE "Y".
+           05  AccountFoundFlag        PIC X(01)  VALUE "N".
+               88  AccountWasFound         VALUE "Y".
+           05  TicketValidFlag         PIC X(01)  VALUE "N".
+               88  TicketIsValid           VALUE "Y".
+           05  RateTableFileEofFlag    PIC X(01)  VALUE "N".
+               88  RateTableFileIsAtEnd    VALUE "Y".
+
+       01  FileStatusFields.
+           05  CustomerMasterStatus    PIC X(02)  VALUE "00".
+           05  RejectFileStatus        PIC X(02)  VALUE "00".
+
+       01  ReasonFields.
+           05  CurrentReasonCode       PIC X(04).
+           05  CurrentReasonText       PIC X(30).
+
+       01  ProgramCounters COMP.
+           05  CorrectionsReadCount    PIC 9(07)  VALUE ZERO.
+           05  CorrectionsAppliedCount PIC 9(07)  VALUE ZERO.
+           05  CorrectionsRejectCount  PIC 9(07)  VALUE ZERO.
+           05  CorrectionsDeletedCount PIC 9(07)  VALUE ZERO.
+           05  RateTableEntryCount     PIC 9(04)  VALUE ZERO.
+           05  RateTableSubscript      PIC 9(04)  VALUE ZERO.
+
+       01  RateTableArea.
+           05  RateTableEntry OCCURS 200 TIMES.
+               10  TableProductGrade   PIC X(04).
+               10  TableEffectiveDate  PIC 9(08).
+               10  TablePrice          PIC 9(03)V9(03).
+
+       01  PriceLookupFields.
+           05  RateTableEffectiveDateChosen PIC 9(08).
+
+       01  AuditImageFields.
+           05  TicketBeforeImage       PIC X(80).
+           05  TicketAfterImage        PIC X(80).
+
+       01  AuditCounters COMP.
+           05  AuditSeqCounter         PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Begin - mainline.  Reads CorrectionFile to end of file,
+      * reapplying each add/change/delete transaction.
+      ******************************************************************
+       Begin.
+           PERFORM InitializeRun.
+           PERFORM ProcessOneCorrection UNTIL CorrectionFileAtEof.
+           PERFORM TerminateRun.
+           STOP RUN.
+
+      ******************************************************************
+      * InitializeRun - open the files.  This is always a same-day
+      * follow-on to OilsIntake, so the day's report/extract files are
+      * extended rather than reopened from scratch.
+      ******************************************************************
+       InitializeRun.
+           OPEN INPUT  CorrectionFile
+                       CustomerMasterFile
+                       ParameterFile
+                       RateTableFile
+           OPEN I-O    RejectFile
+           OPEN EXTEND ExceptionReportFile
+           OPEN EXTEND PostedFile
+           OPEN EXTEND MonthlyPostedFile
+           OPEN EXTEND AuditFile
+           PERFORM LoadRunParameters
+           PERFORM LoadRateTable
+           PERFORM ReadNextCorrection.
+
+      ******************************************************************
+      * LoadRunParameters - read the one-record control card for the
+      * run date to stamp on audit records.
+      ******************************************************************
+       LoadRunParameters.
+           READ ParameterFile
+               AT END
+                   MOVE ZERO TO ParameterRunDate
+           END-READ.
+
+      ******************************************************************
+      * LoadRateTable - same in-memory price table OilsIntake builds,
+      * so a corrected ticket re-prices off the same day's rates.
+      ******************************************************************
+       LoadRateTable.
+           PERFORM LoadOneRateEntry
+               UNTIL RateTableFileIsAtEnd OR RateTableEntryCount = 200
+           IF NOT RateTableFileIsAtEnd
+               DISPLAY "OILSCORRECTION - RATE TABLE FULL AT 200 "
+                   "ENTRIES - SOME RATES NOT LOADED"
+           END-IF.
+
+       LoadOneRateEntry.
+           READ RateTableFile
+               AT END
+                   MOVE "Y" TO RateTableFileEofFlag
+               NOT AT END
+                   ADD 1 TO RateTableEntryCount
+                   MOVE RateProductGrade  TO
+                       TableProductGrade(RateTableEntryCount)
+                   MOVE RateEffectiveDate TO
+                       TableEffectiveDate(RateTableEntryCount)
+                   MOVE RatePrice         TO
+                       TablePrice(RateTableEntryCount)
+           END-READ.
+
+      ******************************************************************
+      * ReadNextCorrection - read one correction transaction.
+      ******************************************************************
+       ReadNextCorrection.
+           READ CorrectionFile
+               AT END
+                   MOVE "Y" TO CorrectionFileEofFlag
+               NOT AT END
+                   ADD 1 TO CorrectionsReadCount
+           END-READ.
+
+      ******************************************************************
+      * ProcessOneCorrection - dispatch on the transaction's action
+      * code, then read the next one.
+      ******************************************************************
+       ProcessOneCorrection.
+           IF CorrectionIsDelete
+               PERFORM DeleteRejectedTicket
+           ELSE
+               PERFORM ReapplyCorrection
+           END-IF
+           PERFORM ReadNextCorrection.
+
+      ******************************************************************
+      * DeleteRejectedTicket - the reject is being written off with no
+      * replacement ticket; just remove it from RejectFile.
+      ******************************************************************
+       DeleteRejectedTicket.
+           MOVE CorrectionTicketNumber TO RejectedTicketNumber
+           DELETE RejectFile RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           ADD 1 TO CorrectionsDeletedCount.
+
+      ******************************************************************
+      * ReapplyCorrection - move the correction's fields into working
+      * storage and run it back through the same account/ticket edits
+      * and price lookup a fresh ticket gets.  A ticket that now
+      * passes is posted and its reject entry cleared; one that still
+      * fails is rewritten to RejectFile with its new reason.
+      ******************************************************************
+       ReapplyCorrection.
+           MOVE CorrectionAccountNumber TO WorkAccountNumber
+           MOVE CorrectionTicketNumber  TO WorkTicketNumber
+           MOVE CorrectionDeliveryDate  TO WorkDeliveryDate
+           MOVE CorrectionRouteNumber   TO WorkRouteNumber
+           MOVE CorrectionStopSequence  TO WorkStopSequence
+           MOVE CorrectionTankNumber    TO WorkTankNumber
+           MOVE CorrectionProductGrade  TO WorkProductGrade
+           MOVE CorrectionGallons       TO WorkGallons
+           MOVE ZERO                    TO WorkUnitPrice
+           MOVE ZERO                    TO WorkExtendedAmount
+           MOVE SPACE                   TO WorkGlAccount
+           MOVE OilsWorkRecord          TO TicketBeforeImage
+           PERFORM ValidateAccount
+           IF AccountWasFound
+               PERFORM ValidateTicket
+           ELSE
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R001" TO CurrentReasonCode
+               MOVE "Account not on customer master" TO
+                   CurrentReasonText
+           END-IF
+           IF TicketIsValid
+               PERFORM LookUpPrice
+           END-IF
+           IF TicketIsValid
+               PERFORM PostTicket
+           ELSE
+               PERFORM RejectTicket
+           END-IF.
+
+      ******************************************************************
+      * ValidateAccount - same master cross-reference OilsIntake does.
+      ******************************************************************
+       ValidateAccount.
+           MOVE "N" TO AccountFoundFlag
+           MOVE WorkAccountNumber TO CustomerAccountNumber
+           READ CustomerMasterFile
+               INVALID KEY
+                   MOVE "N" TO AccountFoundFlag
+               NOT INVALID KEY
+                   IF CustomerIsActive
+                       MOVE "Y" TO AccountFoundFlag
+                   ELSE
+                       MOVE "N" TO AccountFoundFlag
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * ValidateTicket - same field edits OilsIntake runs.
+      ******************************************************************
+       ValidateTicket.
+           MOVE "Y" TO TicketValidFlag
+           IF WorkGallons NOT GREATER THAN ZERO
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R002" TO CurrentReasonCode
+               MOVE "Gallons zero or negative" TO CurrentReasonText
+           ELSE
+               IF WorkProductGrade = SPACE
+                   MOVE "N"    TO TicketValidFlag
+                   MOVE "R003" TO CurrentReasonCode
+                   MOVE "Product grade missing" TO CurrentReasonText
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LookUpPrice - same rate table search OilsIntake runs.
+      ******************************************************************
+       LookUpPrice.
+           MOVE ZERO TO WorkUnitPrice
+           MOVE ZERO TO RateTableEffectiveDateChosen
+           PERFORM SearchOneRateEntry
+               VARYING RateTableSubscript FROM 1 BY 1
+               UNTIL RateTableSubscript > RateTableEntryCount
+           IF WorkUnitPrice = ZERO
+               MOVE "N"    TO TicketValidFlag
+               MOVE "R004" TO CurrentReasonCode
+               MOVE "No rate on file for product grade" TO
+                   CurrentReasonText
+           ELSE
+               COMPUTE WorkExtendedAmount ROUNDED =
+                   WorkGallons * WorkUnitPrice
+           END-IF.
+
+       SearchOneRateEntry.
+           IF TableProductGrade(RateTableSubscript) = WorkProductGrade
+               AND TableEffectiveDate(RateTableSubscript)
+                   NOT GREATER THAN WorkDeliveryDate
+               AND TableEffectiveDate(RateTableSubscript)
+                   NOT LESS THAN RateTableEffectiveDateChosen
+               MOVE TableEffectiveDate(RateTableSubscript) TO
+                   RateTableEffectiveDateChosen
+               MOVE TablePrice(RateTableSubscript) TO WorkUnitPrice
+           END-IF.
+
+      ******************************************************************
+      * PostTicket - ticket is fixed: post it, clear its old reject
+      * entry (if any) and log the before/after image to AuditFile.
+      ******************************************************************
+       PostTicket.
+           MOVE CustomerGlAccount TO WorkGlAccount
+           MOVE OilsWorkRecord    TO PostedRecord
+           WRITE PostedRecord
+           MOVE OilsWorkRecord    TO MonthlyPostedRecord
+           WRITE MonthlyPostedRecord
+           MOVE WorkTicketNumber  TO RejectedTicketNumber
+           DELETE RejectFile RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           ADD 1 TO CorrectionsAppliedCount
+           MOVE OilsWorkRecord    TO TicketAfterImage
+           PERFORM WriteAuditRecord.
+
+      ******************************************************************
+      * WriteAuditRecord - before/after image of the correction.
+      ******************************************************************
+       WriteAuditRecord.
+           ADD 1 TO AuditSeqCounter
+           MOVE ParameterRunDate   TO AuditRunDate
+           MOVE AuditSeqCounter    TO AuditSequenceNumber
+           MOVE "OILSCORRECT" TO AuditSourceProgram
+           MOVE TicketBeforeImage  TO AuditBeforeImage
+           MOVE TicketAfterImage   TO AuditAfterImage
+           WRITE AuditRecord.
+
+      ******************************************************************
+      * RejectTicket - still bad: rewrite the reject entry with its
+      * updated reason and print it on the exception listing.
+      ******************************************************************
+       RejectTicket.
+           MOVE WorkTicketNumber   TO RejectedTicketNumber
+           MOVE WorkAccountNumber  TO RejectedAccountNumber
+           MOVE WorkDeliveryDate   TO RejectedDeliveryDate
+           MOVE WorkRouteNumber    TO RejectedRouteNumber
+           MOVE WorkStopSequence   TO RejectedStopSequence
+           MOVE WorkTankNumber     TO RejectedTankNumber
+           MOVE WorkProductGrade   TO RejectedProductGrade
+           MOVE WorkGallons        TO RejectedGallons
+           MOVE CurrentReasonCode  TO RejectedReasonCode
+           MOVE CurrentReasonText  TO RejectedReasonText
+           WRITE RejectedTicket
+               INVALID KEY
+                   REWRITE RejectedTicket
+           END-WRITE
+           ADD 1 TO CorrectionsRejectCount
+           PERFORM WriteExceptionLine.
+
+      ******************************************************************
+      * WriteExceptionLine - one detail line per still-rejected
+      * correction on the printed exception report.
+      ******************************************************************
+       WriteExceptionLine.
+           MOVE WorkTicketNumber  TO ExceptionTicketNumber
+           MOVE WorkAccountNumber TO ExceptionAccountNumber
+           MOVE WorkTankNumber    TO ExceptionTankNumber
+           MOVE WorkProductGrade  TO ExceptionProductGrade
+           MOVE WorkGallons       TO ExceptionGallons
+           MOVE CurrentReasonCode TO ExceptionReasonCode
+           MOVE CurrentReasonText TO ExceptionReasonText
+           MOVE ExceptionLine     TO ExceptionPrintRecord
+           WRITE ExceptionPrintRecord.
+
+      ******************************************************************
+      * TerminateRun - close down and report what the correction run
+      * did.
+      ******************************************************************
+       TerminateRun.
+           DISPLAY "OILSCORRECTION - CORRECTIONS READ:    "
+               CorrectionsReadCount
+           DISPLAY "OILSCORRECTION - APPLIED/POSTED:      "
+               CorrectionsAppliedCount
+           DISPLAY "OILSCORRECTION - STILL REJECTED:      "
+               CorrectionsRejectCount
+           DISPLAY "OILSCORRECTION - DELETED OFF REJECTS: "
+               CorrectionsDeletedCount
+           CLOSE CorrectionFile
+                 CustomerMasterFile
+                 RejectFile
+                 ExceptionReportFile
+                 ParameterFile
+                 RateTableFile
+                 PostedFile
+                 MonthlyPostedFile
+                 AuditFile.
+
+       END PROGRAM OilsCorrection.
