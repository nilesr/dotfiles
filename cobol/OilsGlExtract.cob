@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author:  R. Niles
+      * Date:    2026-08-09
+      * Purpose: Month-end general ledger extract.  Rolls up the
+      *          month's MonthlyPostedFile totals by GL account and
+      *          product grade and writes GlExtractFile in the format
+      *          the GL system's journal-entry import expects.
+      * Tectonics: cobc -x
+      * Modification History:
+      *   2026-08-09 RN  Initial version.
+      *   2026-08-09 RN  GL totals table now stops safely and warns
+      *                  instead of running past its OCCURS bound if a
+      *                  month ever has more than 500 distinct GL
+      *                  account/product grade combinations.
+      *   2026-08-09 RN  Each GL account/product grade total now writes
+      *                  a balanced debit/credit pair (credit side
+      *                  against the offset account off the parameter
+      *                  card) instead of a lone debit line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilsGlExtract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MonthlyPostedFile ASSIGN TO "MPOSTFIL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GlExtractFile ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MonthlyPostedFile.
+       01  MonthlyPostedRecord         PIC X(80).
+
+       FD  ParameterFile.
+           COPY "RunParameters.cpy".
+
+       FD  GlExtractFile.
+           COPY "GlExtract.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "OilsTicket.cpy".
+
+       01  ProgramSwitches.
+           05  MonthlyPostedEofFlag    PIC X(01)  VALUE "N".
+               88  MonthlyPostedAtEof      VALUE "Y".
+
+       01  GlTotalsFields.
+           05  GlTotalsEntryCount      PIC 9(04)  VALUE ZERO.
+           05  GlTotalsSubscript       PIC 9(04)  VALUE ZERO.
+           05  GlMatchSubscript        PIC 9(04)  VALUE ZERO.
+           05  GlTotalsEntry OCCURS 500 TIMES.
+               10  GlTotalsAccount     PIC X(08).
+               10  GlTotalsGrade       PIC X(04).
+               10  GlTotalsGallons     PIC 9(07)V9(02).
+               10  GlTotalsAmount      PIC S9(09)V9(02).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Begin - mainline.  Accumulates GL totals off the month's
+      * posted tickets, then writes one extract record per GL
+      * account/product grade combination.
+      ******************************************************************
+       Begin.
+           PERFORM InitializeRun.
+           PERFORM AccumulateOnePostedRecord UNTIL MonthlyPostedAtEof.
+           PERFORM WriteOneGlExtractRecord
+               VARYING GlTotalsSubscript FROM 1 BY 1
+               UNTIL GlTotalsSubscript > GlTotalsEntryCount.
+           PERFORM TerminateRun.
+           STOP RUN.
+
+      ******************************************************************
+      * InitializeRun - open the files, pick up the run date off the
+      * parameter card and prime the read loop.
+      ******************************************************************
+       InitializeRun.
+           OPEN INPUT  MonthlyPostedFile
+                       ParameterFile
+           OPEN OUTPUT GlExtractFile
+           PERFORM LoadRunParameters
+           PERFORM ReadNextPostedRecord.
+
+      ******************************************************************
+      * LoadRunParameters - read the one-record control card for the
+      * run date to stamp on each extract record.
+      ******************************************************************
+       LoadRunParameters.
+           READ ParameterFile
+               AT END
+                   MOVE ZERO  TO ParameterRunDate
+                   MOVE SPACE TO ParameterGlOffsetAccount
+           END-READ
+           IF ParameterGlOffsetAccount = SPACE
+               MOVE "GLSUSP01" TO ParameterGlOffsetAccount
+           END-IF.
+
+      ******************************************************************
+      * ReadNextPostedRecord - read one MonthlyPostedFile record and
+      * lay it back out into ExtractWorkRecord's named fields.
+      ******************************************************************
+       ReadNextPostedRecord.
+           READ MonthlyPostedFile
+               AT END
+                   MOVE "Y" TO MonthlyPostedEofFlag
+               NOT AT END
+                   MOVE MonthlyPostedRecord TO OilsRecord
+           END-READ.
+
+      ******************************************************************
+      * AccumulateOnePostedRecord - roll this ticket's gallons and
+      * extended amount into its GL account/product grade total, then
+      * read the next one.
+      ******************************************************************
+       AccumulateOnePostedRecord.
+           PERFORM FindOrAddTotalsEntry
+           IF GlMatchSubscript NOT = ZERO
+               ADD OilsGallons TO
+                   GlTotalsGallons(GlMatchSubscript)
+               ADD OilsExtendedAmount TO
+                   GlTotalsAmount(GlMatchSubscript)
+           END-IF
+           PERFORM ReadNextPostedRecord.
+
+      ******************************************************************
+      * FindOrAddTotalsEntry - locate the totals entry for this
+      * ticket's GL account/product grade, adding a new zero entry if
+      * this is the first ticket seen for that combination.
+      ******************************************************************
+       FindOrAddTotalsEntry.
+           MOVE ZERO TO GlMatchSubscript
+           PERFORM SearchOneTotalsEntry
+               VARYING GlTotalsSubscript FROM 1 BY 1
+               UNTIL GlTotalsSubscript > GlTotalsEntryCount
+           IF GlMatchSubscript = ZERO
+               IF GlTotalsEntryCount < 500
+                   ADD 1 TO GlTotalsEntryCount
+                   MOVE GlTotalsEntryCount TO GlMatchSubscript
+                   MOVE OilsGlAccount    TO
+                       GlTotalsAccount(GlMatchSubscript)
+                   MOVE OilsProductGrade TO
+                       GlTotalsGrade(GlMatchSubscript)
+                   MOVE ZERO TO GlTotalsGallons(GlMatchSubscript)
+                   MOVE ZERO TO GlTotalsAmount(GlMatchSubscript)
+               ELSE
+                   DISPLAY "OILSGLEXTRACT - GL TOTALS TABLE FULL - "
+                       "TICKET NOT INCLUDED FOR GL ACCOUNT: "
+                       OilsGlAccount
+               END-IF
+           END-IF.
+
+       SearchOneTotalsEntry.
+           IF GlTotalsAccount(GlTotalsSubscript) = OilsGlAccount
+               AND GlTotalsGrade(GlTotalsSubscript) = OilsProductGrade
+               MOVE GlTotalsSubscript TO GlMatchSubscript
+           END-IF.
+
+      ******************************************************************
+      * WriteOneGlExtractRecord - one balanced journal entry per GL
+      * account/product grade total: a debit line against the account
+      * the tickets actually posted to, and an offsetting credit line
+      * against the control/suspense account off the parameter card,
+      * so the pair imports as a balanced entry instead of a lone
+      * debit.
+      ******************************************************************
+       WriteOneGlExtractRecord.
+           MOVE ParameterRunDate TO GlExtractRunDate
+           MOVE GlTotalsGrade(GlTotalsSubscript) TO
+               GlExtractProductGrade
+           MOVE GlTotalsGallons(GlTotalsSubscript) TO
+               GlExtractTotalGallons
+           MOVE GlTotalsAmount(GlTotalsSubscript) TO
+               GlExtractTotalAmount
+           MOVE GlTotalsAccount(GlTotalsSubscript) TO
+               GlExtractGlAccount
+           MOVE "D" TO GlExtractDebitCreditFlag
+           WRITE GlExtractRecord
+           MOVE ParameterGlOffsetAccount TO GlExtractGlAccount
+           MOVE "C" TO GlExtractDebitCreditFlag
+           WRITE GlExtractRecord.
+
+      ******************************************************************
+      * TerminateRun - close down and report how many balanced journal
+      * entries (one debit/credit pair apiece) came out of the month's
+      * postings.
+      ******************************************************************
+       TerminateRun.
+           DISPLAY "OILSGLEXTRACT - JOURNAL ENTRIES WRITTEN: "
+               GlTotalsEntryCount
+           CLOSE MonthlyPostedFile
+                 ParameterFile
+                 GlExtractFile.
+
+       END PROGRAM OilsGlExtract.
